@@ -0,0 +1,417 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO CTLIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TRANREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD               PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EX-KEY                  PIC X(10).
+           05  EX-NUMBER               PIC 9(5).
+           05  EX-NUMBER2              PIC 9(5).
+           05  EX-REASON               PIC X(9).
+           05  EX-RUN-DATE             PIC X(8).
+           05  EX-RUN-TIME             PIC X(8).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-KEY             PIC X(10).
+           05  CK-RECORD-COUNT         PIC 9(7).
+           05  CK-REJECT-COUNT         PIC 9(7).
+           05  CK-SIZE-ERROR-COUNT     PIC 9(7).
+           05  CK-CONTROL-TOTAL        PIC 9(9)V9(2).
+           05  CK-COMPLETE-FLAG        PIC X.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-TOTAL      PIC 9(9)V9(2).
+           05  CTL-TOLERANCE           PIC 9(5)V9(2).
+           05  FILLER                  PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+
+       01  WS-TRANS-STATUS             PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC XX VALUE SPACES.
+       01  WS-EXCEPTION-STATUS         PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS              PIC XX VALUE SPACES.
+       01  WS-CONTROL-STATUS           PIC XX VALUE SPACES.
+       01  WS-CURRENT-TIMESTAMP        PIC X(21).
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-CKPT-RELKEY              PIC 9(4) VALUE 1.
+      *> Checkpointed every record (not batched) so a restart's
+      *> record-count skip (see 000-MAIN) always matches exactly what
+      *> was already written to REPORT-FILE - a wider interval would
+      *> let an abend leave unreported records already on disk that
+      *> restart would then skip, or reported records restart would
+      *> reprocess and double-count into WS-CONTROL-TOTAL.
+       01  WS-CKPT-INTERVAL            PIC 9(3) VALUE 1.
+       01  WS-CKPT-TALLY               PIC 9(3) VALUE 0.
+       01  WS-LAST-CKPT-KEY            PIC X(10) VALUE SPACES.
+       01  WS-RESTART-SW               PIC X VALUE 'N'.
+           88  WS-RESTART-ACTIVE       VALUE 'Y'.
+       01  WS-OPEN-MODE-SW             PIC X VALUE 'O'.
+           88  WS-OPEN-MODE-EXTEND     VALUE 'E'.
+       01  WS-RESTART-SKIP-REMAINING   PIC 9(7) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(7) VALUE 0.
+           05  WS-SIZE-ERROR-COUNT     PIC 9(7) VALUE 0.
+
+       01  WS-RECON-AREA.
+           05  WS-CONTROL-TOTAL        PIC 9(9)V9(2) VALUE 0.
+           05  WS-EXPECTED-TOTAL       PIC 9(9)V9(2) VALUE 0.
+           05  WS-TOLERANCE            PIC 9(5)V9(2) VALUE 0.
+           05  WS-TOTAL-DIFF           PIC 9(9)V9(2) VALUE 0.
+           05  WS-BALANCE-SW           PIC X VALUE 'Y'.
+               88  WS-IN-BALANCE       VALUE 'Y'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-KEY                  PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-NUMBER                PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-NUMBER2               PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-RESULT                PIC ZZZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-REMAINDER             PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-STATUS                PIC X(9).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                  PIC X(15) VALUE "RECORDS READ: ".
+           05  TL-RECORD-COUNT         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(17) VALUE "ZERO-DIV REJECTS:".
+           05  TL-REJECT-COUNT         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE "SIZE ERRORS:".
+           05  TL-SIZE-ERROR-COUNT     PIC ZZZZZZ9.
+
+       01  WS-RECON-LINE.
+           05  FILLER                  PIC X(15) VALUE "CONTROL TOTAL: ".
+           05  RL-CONTROL-TOTAL        PIC ZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "EXPECTED: ".
+           05  RL-EXPECTED-TOTAL       PIC ZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RL-BALANCE-STATUS       PIC X(15).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-RESTART-SKIP-REMAINING > 0
+                           SUBTRACT 1 FROM WS-RESTART-SKIP-REMAINING
+                       ELSE
+                           PERFORM 200-PROCESS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 900-WRITE-TRAILER
+           PERFORM 500-RECONCILE
+           PERFORM 950-FINALIZE-CHECKPOINT
+
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00" THEN
+               DISPLAY "TRANS-FILE OPEN FAILED, STATUS=" WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00" THEN
+               DISPLAY "CONTROL-FILE OPEN FAILED, STATUS=" WS-CONTROL-STATUS
+               DISPLAY "NO CONTROL RECORD - CANNOT RECONCILE, ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "CONTROL-FILE IS EMPTY - CANNOT RECONCILE, ABENDING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+           MOVE CTL-TOLERANCE TO WS-TOLERANCE
+           CLOSE CONTROL-FILE
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35" THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE SPACES TO CK-LAST-KEY
+               MOVE 0 TO CK-RECORD-COUNT CK-REJECT-COUNT
+                         CK-SIZE-ERROR-COUNT CK-CONTROL-TOTAL
+               MOVE 'Y' TO CK-COMPLETE-FLAG
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           MOVE 1 TO WS-CKPT-RELKEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE SPACES TO CK-LAST-KEY
+                   MOVE 0 TO CK-RECORD-COUNT CK-REJECT-COUNT
+                             CK-SIZE-ERROR-COUNT CK-CONTROL-TOTAL
+                   MOVE 'Y' TO CK-COMPLETE-FLAG
+           END-READ
+
+           IF CK-COMPLETE-FLAG = 'N' THEN
+               MOVE 'Y' TO WS-RESTART-SW
+               MOVE CK-LAST-KEY TO WS-LAST-CKPT-KEY
+               MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE CK-SIZE-ERROR-COUNT TO WS-SIZE-ERROR-COUNT
+               MOVE CK-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+               MOVE CK-RECORD-COUNT TO WS-RESTART-SKIP-REMAINING
+               MOVE 'E' TO WS-OPEN-MODE-SW
+               DISPLAY "RESTART DETECTED - SKIPPING " CK-RECORD-COUNT
+                   " PREVIOUSLY PROCESSED RECORDS"
+           ELSE
+               MOVE 'N' TO WS-RESTART-SW
+               MOVE SPACES TO WS-LAST-CKPT-KEY
+               MOVE 0 TO WS-CONTROL-TOTAL
+               MOVE 0 TO WS-RESTART-SKIP-REMAINING
+               MOVE 'O' TO WS-OPEN-MODE-SW
+           END-IF
+
+           MOVE 'N' TO CK-COMPLETE-FLAG
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "CHECKPOINT-FILE WRITE FAILED, STATUS="
+                               WS-CKPT-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-WRITE
+           END-REWRITE
+
+           IF WS-OPEN-MODE-EXTEND THEN
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           IF WS-REPORT-STATUS NOT = "00" THEN
+               DISPLAY "REPORT-FILE OPEN FAILED, STATUS=" WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-EXCEPTION-STATUS NOT = "00" THEN
+               DISPLAY "EXCEPTION-FILE OPEN FAILED, STATUS=" WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-RECORD.
+           MOVE TR-NUMBER TO WS-NUMBER
+           MOVE TR-NUMBER2 TO WS-NUMBER2
+           MOVE 'N' TO WS-FLAG
+           MOVE 'N' TO WS-SIZE-ERROR-FLAG
+
+           IF WS-NUMBER2 = 0 THEN
+               MOVE 'Y' TO WS-FLAG
+           ELSE
+              *> ON SIZE ERROR kept as the guard req 003 asked for. At the
+              *> current shared field widths (WS-NUMBER/WS-NUMBER2 PIC
+              *> 9(5), divisor never 0) the largest possible quotient is
+              *> 99999/1, which fits WS-RESULT's PIC 9(5)V9(2) exactly, so
+              *> it can't actually trip. Widening WS-NUMBER/WS-NUMBER2 to
+              *> make it reachable would ripple into TRANREC.cpy,
+              *> EXCEPTION-RECORD, the DIVMAINT BMS field lengths, and the
+              *> JCL LRECLs derived from them - left as defensive dead
+              *> code rather than resizing the whole suite's record layout
+              *> for a case the data as sized cannot produce.
+               COMPUTE WS-RESULT = WS-NUMBER / WS-NUMBER2
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+               END-COMPUTE
+               IF WS-SIZE-ERROR-FLAG = 'N' THEN
+                   COMPUTE WS-REMAINDER = FUNCTION MOD(WS-NUMBER, WS-NUMBER2)
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-FLAG = 'Y' THEN
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "Division by zero error!"
+               PERFORM 300-WRITE-EXCEPTION
+           ELSE
+               IF WS-SIZE-ERROR-FLAG = 'Y' THEN
+                   ADD 1 TO WS-SIZE-ERROR-COUNT
+                   DISPLAY "Division result size error!"
+                   PERFORM 300-WRITE-EXCEPTION
+               ELSE
+                   DISPLAY WS-RESULT
+                   ADD WS-RESULT TO WS-CONTROL-TOTAL
+               END-IF
+           END-IF
+
+           PERFORM 800-WRITE-DETAIL
+
+           MOVE TR-KEY TO WS-LAST-CKPT-KEY
+           ADD 1 TO WS-CKPT-TALLY
+           IF WS-CKPT-TALLY >= WS-CKPT-INTERVAL THEN
+               PERFORM 400-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-TALLY
+           END-IF.
+
+       400-WRITE-CHECKPOINT.
+           MOVE WS-LAST-CKPT-KEY TO CK-LAST-KEY
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-SIZE-ERROR-COUNT TO CK-SIZE-ERROR-COUNT
+           MOVE WS-CONTROL-TOTAL TO CK-CONTROL-TOTAL
+           MOVE 'N' TO CK-COMPLETE-FLAG
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "CHECKPOINT-FILE WRITE FAILED, STATUS="
+                               WS-CKPT-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-WRITE
+           END-REWRITE.
+
+       300-WRITE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE TR-KEY TO EX-KEY
+           MOVE WS-NUMBER TO EX-NUMBER
+           MOVE WS-NUMBER2 TO EX-NUMBER2
+           IF WS-FLAG = 'Y' THEN
+               MOVE "ZERO-DIV " TO EX-REASON
+           ELSE
+               MOVE "SIZE-ERR " TO EX-REASON
+           END-IF
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO EX-RUN-DATE
+           MOVE WS-CURRENT-TIMESTAMP(9:8) TO EX-RUN-TIME
+           WRITE EXCEPTION-RECORD.
+
+       800-WRITE-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE TR-KEY TO DL-KEY
+           MOVE WS-NUMBER TO DL-NUMBER
+           MOVE WS-NUMBER2 TO DL-NUMBER2
+           IF WS-FLAG = 'Y' THEN
+               MOVE ZEROS TO DL-RESULT
+               MOVE ZEROS TO DL-REMAINDER
+               MOVE "ZERO-DIV " TO DL-STATUS
+           ELSE
+               IF WS-SIZE-ERROR-FLAG = 'Y' THEN
+                   MOVE ZEROS TO DL-RESULT
+                   MOVE ZEROS TO DL-REMAINDER
+                   MOVE "SIZE-ERR " TO DL-STATUS
+               ELSE
+                   MOVE WS-RESULT TO DL-RESULT
+                   MOVE WS-REMAINDER TO DL-REMAINDER
+                   MOVE "OK       " TO DL-STATUS
+               END-IF
+           END-IF
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       900-WRITE-TRAILER.
+           MOVE SPACES TO WS-TRAILER-LINE
+           MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO TL-REJECT-COUNT
+           MOVE WS-SIZE-ERROR-COUNT TO TL-SIZE-ERROR-COUNT
+           MOVE WS-TRAILER-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       500-RECONCILE.
+           IF WS-CONTROL-TOTAL >= WS-EXPECTED-TOTAL THEN
+               COMPUTE WS-TOTAL-DIFF = WS-CONTROL-TOTAL - WS-EXPECTED-TOTAL
+           ELSE
+               COMPUTE WS-TOTAL-DIFF = WS-EXPECTED-TOTAL - WS-CONTROL-TOTAL
+           END-IF
+
+           IF WS-TOTAL-DIFF > WS-TOLERANCE THEN
+               MOVE 'N' TO WS-BALANCE-SW
+               DISPLAY "RUN OUT OF BALANCE - CONTROL TOTAL DOES NOT MATCH"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 'Y' TO WS-BALANCE-SW
+           END-IF
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE WS-CONTROL-TOTAL TO RL-CONTROL-TOTAL
+           MOVE WS-EXPECTED-TOTAL TO RL-EXPECTED-TOTAL
+           IF WS-IN-BALANCE THEN
+               MOVE "IN BALANCE" TO RL-BALANCE-STATUS
+           ELSE
+               MOVE "OUT OF BALANCE" TO RL-BALANCE-STATUS
+           END-IF
+           MOVE WS-RECON-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       950-FINALIZE-CHECKPOINT.
+           PERFORM 400-WRITE-CHECKPOINT
+           MOVE 'Y' TO CK-COMPLETE-FLAG
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "CHECKPOINT-FILE WRITE FAILED, STATUS="
+                               WS-CKPT-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-WRITE
+           END-REWRITE.
