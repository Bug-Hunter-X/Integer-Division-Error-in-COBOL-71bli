@@ -0,0 +1,102 @@
+//DIVJOB   JOB (ACCTNO),'DIVISION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* DIVJOB - nightly divide batch run.
+//*   STEP0  CKPTDEF one-time provisioning of the PROD.DIV.CKPT
+//*          RRDS: DIVBATCH's CHECKPOINT-FILE is opened DISP=SHR
+//*          (see CKPTFILE DD below), which requires the cluster to
+//*          already be cataloged, so this step DEFINEs it if it
+//*          isn't there yet. Harmless/idempotent on every later run
+//*          - LASTCC 12 (already defined) is tolerated. Record
+//*          layout must track CHECKPOINT-RECORD in DIVBATCH.cob
+//*          (currently 43 bytes).
+//*   STEP1  EXTRACT REPROs the TRANMSTR VSAM master (the same file
+//*          DIVMAINT's online divisor-override screen updates)
+//*          into the flat PROD.DIV.TRAN.RAW extract, so an
+//*          operator's correction reaches tonight's run.
+//*   STEP2  SORTIN  sorts that extract by TR-KEY ahead of DIVBATCH.
+//*          DIVBATCH's checkpoint/restart resumes by record count
+//*          (see DIVBATCH 000-MAIN), not by key, so the sort just
+//*          needs to reproduce the same order run to run - it does
+//*          not need TR-KEY to be unique.
+//*   STEP3  DIVBAT  runs the divide program against the sorted
+//*          file; an out-of-balance control total (see DIVBATCH
+//*          500-RECONCILE) returns a non-zero condition code. A
+//*          missing/empty control record (CTLIN) is a distinct
+//*          hard error (RC 16), never reported as out-of-balance.
+//*   STEP4  POSTPRC only runs when every prior step ended RC 0, so
+//*          a bad run never lets a downstream step process an
+//*          incomplete report.
+//*   Each COND= below names every earlier step, not just the one
+//*   immediately before it - a step bypassed by its own COND test
+//*   reports RC 0 to anyone testing it by name, so testing only the
+//*   immediate predecessor would let a failure two steps back go
+//*   unnoticed.
+//*--------------------------------------------------------------*
+//CKPTDEF  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.DIV.CKPT)      -
+         NUMBERED                          -
+         RECORDS(1,1)                      -
+         RECORDSIZE(43,43)                 -
+         REUSE)                            -
+       DATA (NAME(PROD.DIV.CKPT.DATA))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//EXTRACT  EXEC PGM=IDCAMS,COND=(0,NE,CKPTDEF)
+//SYSPRINT DD   SYSOUT=*
+//TRANMSTR DD   DSN=PROD.DIV.TRANMSTR,DISP=SHR
+//RAWOUT   DD   DSN=PROD.DIV.TRAN.RAW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(TRANMSTR) OUTFILE(RAWOUT)
+/*
+//*
+//SORTIN   EXEC PGM=SORT,COND=((0,NE,CKPTDEF),(0,NE,EXTRACT))
+//SYSOUT   DD   SYSOUT=*
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SORTIN   DD   DSN=PROD.DIV.TRAN.RAW,DISP=SHR
+//SORTOUT  DD   DSN=PROD.DIV.TRAN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//DIVBAT   EXEC PGM=DIVBATCH,
+//             COND=((0,NE,CKPTDEF),(0,NE,EXTRACT),(0,NE,SORTIN))
+//STEPLIB  DD   DSN=PROD.DIV.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.DIV.TRAN.SORTED,DISP=SHR
+//CTLIN    DD   DSN=PROD.DIV.CONTROL,DISP=SHR
+//CKPTFILE DD   DSN=PROD.DIV.CKPT,DISP=SHR
+//RPTOUT   DD   DSN=PROD.DIV.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPOUT  DD   DSN=PROD.DIV.EXCEPTIONS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Gate: only distribute today's report once DIVBAT completed
+//* clean (RC 0). RC 8 means 500-RECONCILE flagged the run
+//* out-of-balance - stop here instead of handing a bad report
+//* downstream.
+//POSTPRC  EXEC PGM=IEBGENER,
+//             COND=((0,NE,CKPTDEF),(0,NE,EXTRACT),(0,NE,SORTIN),
+//             (0,NE,DIVBAT))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.DIV.REPORT(+1),DISP=SHR
+//SYSUT2   DD   DSN=PROD.DIV.REPORT.DISTRIB,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//
