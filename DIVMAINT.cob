@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVMAINT.
+
+      *> Online divisor-override screen. Operator keys a transaction
+      *> key, the map shows the current numerator/divisor from the
+      *> VSAM master, and a corrected divisor is REWRITEn back before
+      *> the nightly DIVBATCH extract/sort/divide run.
+      *> NOTE: uses EXEC CICS / BMS SEND MAP-RECEIVE MAP, which
+      *> GnuCOBOL's cobc cannot translate (no CICS translator in this
+      *> environment) - hand-desk-checked against standard CICS COBOL
+      *> translator conventions instead of run through cobc.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DIVMAPS.
+
+       01  WS-EIBCALEN-SAVE            PIC S9(4) COMP.
+
+       COPY TRANREC REPLACING TRANS-RECORD BY WS-MASTER-RECORD.
+
+       01  WS-RESP                     PIC S9(8) COMP.
+
+       01  WS-MSG-TEXT                 PIC X(79).
+
+      *> Key most recently looked up (carried in from COMMAREA). A
+      *> divisor value re-transmitted by FSET only counts as an
+      *> operator-intended update when it comes back on the SAME key
+      *> that was displayed - a new key always gets a fresh lookup,
+      *> even if the divisor field still holds the prior key's value.
+       01  WS-PREV-KEY                 PIC X(10) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY TRANREC REPLACING TRANS-RECORD BY DFHCOMMAREA-RECORD.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA-RECORD.
+       000-MAIN.
+           MOVE EIBCALEN TO WS-EIBCALEN-SAVE
+
+           IF WS-EIBCALEN-SAVE = 0 THEN
+               MOVE SPACES TO WS-PREV-KEY
+               PERFORM 100-SEND-INITIAL-MAP
+           ELSE
+               MOVE TR-KEY OF DFHCOMMAREA-RECORD TO WS-PREV-KEY
+               PERFORM 200-RECEIVE-AND-PROCESS
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('DIVM')
+               COMMAREA(WS-MASTER-RECORD)
+           END-EXEC.
+
+       100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO DIVMAPO
+           MOVE SPACES TO WS-MSG-TEXT
+           MOVE 'ENTER TRANSACTION KEY AND PRESS ENTER' TO WS-MSG-TEXT
+           MOVE WS-MSG-TEXT TO MSGLINEO
+
+           EXEC CICS SEND MAP('DIVMAP')
+               MAPSET('DIVMSET')
+               FROM(DIVMAPO)
+               ERASE
+           END-EXEC.
+
+       200-RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('DIVMAP')
+               MAPSET('DIVMSET')
+               INTO(DIVMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+               MOVE 'INVALID INPUT - PLEASE RE-ENTER' TO WS-MSG-TEXT
+               MOVE WS-MSG-TEXT TO MSGLINEO
+               EXEC CICS SEND MAP('DIVMAP')
+                   MAPSET('DIVMSET')
+                   FROM(DIVMAPO)
+                   DATAONLY
+               END-EXEC
+           ELSE
+               PERFORM 300-READ-MASTER
+           END-IF.
+
+       300-READ-MASTER.
+           MOVE TRNKEYI TO TR-KEY OF WS-MASTER-RECORD
+
+           EXEC CICS READ FILE('TRANMSTR')
+               INTO(WS-MASTER-RECORD)
+               RIDFLD(TRNKEYI)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+               MOVE 'TRANSACTION KEY NOT FOUND' TO WS-MSG-TEXT
+               MOVE SPACES TO TRNNUMO TRNNUM2O
+               MOVE WS-MSG-TEXT TO MSGLINEO
+               EXEC CICS SEND MAP('DIVMAP')
+                   MAPSET('DIVMSET')
+                   FROM(DIVMAPO)
+                   DATAONLY
+               END-EXEC
+           ELSE
+               IF TRNNUM2L > 0 AND TRNKEYI = WS-PREV-KEY THEN
+                   PERFORM 400-UPDATE-DIVISOR
+               ELSE
+                   MOVE TR-NUMBER OF WS-MASTER-RECORD TO TRNNUMO
+                   MOVE TR-NUMBER2 OF WS-MASTER-RECORD TO TRNNUM2O
+                   MOVE 'RECORD FOUND - CORRECT DIVISOR IF NEEDED'
+                       TO WS-MSG-TEXT
+                   MOVE WS-MSG-TEXT TO MSGLINEO
+                   EXEC CICS SEND MAP('DIVMAP')
+                       MAPSET('DIVMSET')
+                       FROM(DIVMAPO)
+                       DATAONLY
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       400-UPDATE-DIVISOR.
+           MOVE TRNNUM2I TO TR-NUMBER2 OF WS-MASTER-RECORD
+
+           EXEC CICS REWRITE FILE('TRANMSTR')
+               FROM(WS-MASTER-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+
+           MOVE TR-NUMBER OF WS-MASTER-RECORD TO TRNNUMO
+           MOVE TR-NUMBER2 OF WS-MASTER-RECORD TO TRNNUM2O
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+               MOVE 'DIVISOR UPDATED' TO WS-MSG-TEXT
+           ELSE
+               MOVE 'UPDATE FAILED - SEE OPERATOR' TO WS-MSG-TEXT
+           END-IF
+           MOVE WS-MSG-TEXT TO MSGLINEO
+
+           EXEC CICS SEND MAP('DIVMAP')
+               MAPSET('DIVMSET')
+               FROM(DIVMAPO)
+               DATAONLY
+           END-EXEC.
