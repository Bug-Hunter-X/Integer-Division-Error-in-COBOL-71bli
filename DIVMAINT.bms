@@ -0,0 +1,52 @@
+*        DIVMAINT.bms - BMS mapset for the divisor-override maintenance
+*        screen. One map (DIVMAP) on mapset DIVMSET: operator keys a
+*        transaction key, sees the numerator/divisor, and can correct
+*        the divisor before the nightly DIVBATCH run.
+DIVMSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+
+DIVMAP   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='DIVISOR MAINTENANCE - DIVMAINT'
+
+KEYLBL   DFHMDF POS=(3,1),                                             X
+               LENGTH=10,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='TRANS KEY:'
+
+TRNKEY   DFHMDF POS=(3,12),                                            X
+               LENGTH=10,                                              X
+               ATTRB=(UNPROT,IC,FSET)
+
+NUMLBL   DFHMDF POS=(5,1),                                             X
+               LENGTH=10,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='NUMERATOR:'
+
+TRNNUM   DFHMDF POS=(5,12),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(PROT,NUM)
+
+NUM2LBL  DFHMDF POS=(7,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=PROT,                                             X
+               INITIAL='DIVISOR: '
+
+TRNNUM2  DFHMDF POS=(7,12),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,NUM,FSET)
+
+MSGLINE  DFHMDF POS=(22,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+
+DIVMSET  DFHMSD TYPE=FINAL
