@@ -0,0 +1,8 @@
+      *> TRANREC - shared transaction record layout: numerator/divisor
+      *> pair plus the key used across the master file, the batch
+      *> extract, and the CICS maintenance screen.
+       01  TRANS-RECORD.
+           05  TR-KEY                  PIC X(10).
+           05  TR-NUMBER               PIC 9(5).
+           05  TR-NUMBER2              PIC 9(5).
+           05  FILLER                  PIC X(60).
