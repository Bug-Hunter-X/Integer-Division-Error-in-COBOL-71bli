@@ -0,0 +1,8 @@
+      *> WSAREA - shared divide work area, common to all DIV* programs.
+       01  WS-AREA.
+           05  WS-NUMBER               PIC 9(5).
+           05  WS-NUMBER2              PIC 9(5).
+           05  WS-RESULT               PIC 9(5)V9(2).
+           05  WS-REMAINDER            PIC 9(5).
+           05  WS-FLAG                 PIC X VALUE 'N'.
+           05  WS-SIZE-ERROR-FLAG      PIC X VALUE 'N'.
