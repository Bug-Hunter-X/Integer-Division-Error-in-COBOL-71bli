@@ -0,0 +1,65 @@
+      *> DIVMAPS - symbolic map copybook generated from DIVMAINT.bms
+      *> (mapset DIVMSET, map DIVMAP). Shown here as BMS assembly would
+      *> produce it; regenerate via DFHMSD/DFHMDI/DFHMDF assembly if
+      *> the .bms source changes.
+       01  DIVMAPI.
+           05  FILLER                  PIC X(12).
+           05  TITLE1L                 PIC S9(4) COMP.
+           05  TITLE1F                 PIC X.
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A             PIC X.
+           05  TITLE1I                 PIC X(40).
+           05  KEYLBLL                 PIC S9(4) COMP.
+           05  KEYLBLF                 PIC X.
+           05  FILLER REDEFINES KEYLBLF.
+               10  KEYLBLA             PIC X.
+           05  KEYLBLI                 PIC X(10).
+           05  TRNKEYL                 PIC S9(4) COMP.
+           05  TRNKEYF                 PIC X.
+           05  FILLER REDEFINES TRNKEYF.
+               10  TRNKEYA             PIC X.
+           05  TRNKEYI                 PIC X(10).
+           05  NUMLBLL                 PIC S9(4) COMP.
+           05  NUMLBLF                 PIC X.
+           05  FILLER REDEFINES NUMLBLF.
+               10  NUMLBLA             PIC X.
+           05  NUMLBLI                 PIC X(10).
+           05  TRNNUML                 PIC S9(4) COMP.
+           05  TRNNUMF                 PIC X.
+           05  FILLER REDEFINES TRNNUMF.
+               10  TRNNUMA             PIC X.
+           05  TRNNUMI                 PIC 9(5).
+           05  NUM2LBLL                PIC S9(4) COMP.
+           05  NUM2LBLF                PIC X.
+           05  FILLER REDEFINES NUM2LBLF.
+               10  NUM2LBLA            PIC X.
+           05  NUM2LBLI                PIC X(9).
+           05  TRNNUM2L                PIC S9(4) COMP.
+           05  TRNNUM2F                PIC X.
+           05  FILLER REDEFINES TRNNUM2F.
+               10  TRNNUM2A            PIC X.
+           05  TRNNUM2I                PIC 9(5).
+           05  MSGLINEL                PIC S9(4) COMP.
+           05  MSGLINEF                PIC X.
+           05  FILLER REDEFINES MSGLINEF.
+               10  MSGLINEA            PIC X.
+           05  MSGLINEI                PIC X(79).
+
+       01  DIVMAPO REDEFINES DIVMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TITLE1O                 PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  KEYLBLO                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TRNKEYO                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  NUMLBLO                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TRNNUMO                 PIC ZZZZ9.
+           05  FILLER                  PIC X(3).
+           05  NUM2LBLO                PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  TRNNUM2O                PIC ZZZZ9.
+           05  FILLER                  PIC X(3).
+           05  MSGLINEO                PIC X(79).
